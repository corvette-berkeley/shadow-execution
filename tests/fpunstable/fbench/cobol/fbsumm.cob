@@ -0,0 +1,249 @@
+
+      *   FBSUMM - FBENCH batch design summary report
+      *
+      *   Reads the per-design extract (SUMEXTR) written by FBENCH
+      *   while it works a design queue and rolls it up into a single
+      *   pass/fail count, averages and worst-case figures for the
+      *   three classical aberrations, and the design identifiers
+      *   responsible for each worst case, so a whole night's design
+      *   run can be triaged from one report (SUMRPT) instead of
+      *   reading every individual design's evaluation.
+      *
+      *   Run as a second job step after FBENCH has processed a
+      *   design queue.
+
+        identification division.
+        program-id.  fbsumm.
+
+        environment division.
+            configuration section.
+                source-computer.  GNU-Linux.
+
+            input-output section.
+                file-control.
+                    select summary-extract-file assign to "SUMEXTR"
+                        organization is line sequential
+                        file status is summary-extract-status.
+
+                    select summary-report-file assign to "SUMRPT"
+                        organization is line sequential
+                        file status is summary-report-status.
+
+        data division.
+
+            file section.
+
+            fd summary-extract-file.
+            01 summary-extract-record.
+                05 se-design-id             picture x(10).
+                05 se-aberr-lspher          picture s9(5)v9(8)
+                        sign is leading separate character.
+                05 se-aberr-osc             picture s9(5)v9(8)
+                        sign is leading separate character.
+                05 se-aberr-lchrom          picture s9(5)v9(8)
+                        sign is leading separate character.
+                05 se-design-status         picture x(04).
+                05 filler                   picture x(24).
+
+            fd summary-report-file.
+            01 summary-report-record.
+                05 report-line              picture x(132).
+
+        working-storage section.
+
+        01 file-status-fields.
+            10 summary-extract-status picture x(02).
+            10 summary-report-status picture x(02).
+
+        01 extract-control.
+            10 extract-eof-switch picture x(01) value "N".
+                88 extract-eof value "Y".
+
+        01 batch-totals.
+            10 design-count picture 9(06) usage computational
+                    value zero.
+            10 pass-count picture 9(06) usage computational
+                    value zero.
+            10 fail-count picture 9(06) usage computational
+                    value zero.
+            10 reject-count picture 9(06) usage computational
+                    value zero.
+            10 evaluated-count picture 9(06) usage computational
+                    value zero.
+            10 total-lspher usage is computational-2 value zero.
+            10 total-osc usage is computational-2 value zero.
+            10 total-lchrom usage is computational-2 value zero.
+            10 worst-lspher usage is computational-2 value zero.
+            10 worst-lspher-id picture x(10) value spaces.
+            10 worst-osc usage is computational-2 value zero.
+            10 worst-osc-id picture x(10) value spaces.
+            10 worst-lchrom usage is computational-2 value zero.
+            10 worst-lchrom-id picture x(10) value spaces.
+
+        01 working-figures.
+            10 abs-lspher usage is computational-2.
+            10 abs-osc usage is computational-2.
+            10 abs-lchrom usage is computational-2.
+            10 average-lspher usage is computational-2.
+            10 average-osc usage is computational-2.
+            10 average-lchrom usage is computational-2.
+
+        01 summary-report-lines.
+            10 sr-title picture x(60) value
+                    "FBENCH BATCH DESIGN SUMMARY REPORT".
+            10 sr-count-line.
+                15 filler picture x(20) value "Designs on file:   ".
+                15 sr-design-count picture zzzzz9.
+            10 sr-pass-line.
+                15 filler picture x(20) value "Designs passed:    ".
+                15 sr-pass-count picture zzzzz9.
+            10 sr-fail-line.
+                15 filler picture x(20) value "Designs failed:    ".
+                15 sr-fail-count picture zzzzz9.
+            10 sr-reject-line.
+                15 filler picture x(20) value "Designs rejected:  ".
+                15 sr-reject-count picture zzzzz9.
+            10 sr-avg-lspher-line.
+                15 filler picture x(30) value
+                        "Average spherical aberration: ".
+                15 sr-avg-lspher picture -zzzz9.9(6).
+            10 sr-avg-osc-line.
+                15 filler picture x(30) value
+                        "Average coma (OSC):           ".
+                15 sr-avg-osc picture -zzzz9.9(6).
+            10 sr-avg-lchrom-line.
+                15 filler picture x(30) value
+                        "Average chromatic aberration: ".
+                15 sr-avg-lchrom picture -zzzz9.9(6).
+            10 sr-worst-lspher-line.
+                15 filler picture x(30) value
+                        "Worst spherical aberration:   ".
+                15 sr-worst-lspher picture -zzzz9.9(6).
+                15 filler picture x(11) value "  Design: ".
+                15 sr-worst-lspher-id picture x(10).
+            10 sr-worst-osc-line.
+                15 filler picture x(30) value
+                        "Worst coma (OSC):             ".
+                15 sr-worst-osc picture -zzzz9.9(6).
+                15 filler picture x(11) value "  Design: ".
+                15 sr-worst-osc-id picture x(10).
+            10 sr-worst-lchrom-line.
+                15 filler picture x(30) value
+                        "Worst chromatic aberration:   ".
+                15 sr-worst-lchrom picture -zzzz9.9(6).
+                15 filler picture x(11) value "  Design: ".
+                15 sr-worst-lchrom-id picture x(10).
+
+        procedure division.
+
+        initialisation.
+            open input summary-extract-file.
+            if summary-extract-status is not equal to "00"
+                display
+                 "FBSUMM: no design extract file found - nothing to do"
+                stop run
+            end-if.
+            open output summary-report-file.
+            if summary-report-status is not equal to "00"
+                display "FBSUMM: SUMRPT open failed, status "
+                    summary-report-status " - run aborted"
+                stop run
+            end-if.
+            perform read-extract-record until extract-eof.
+            close summary-extract-file.
+            perform compute-batch-averages.
+            perform write-summary-report.
+            close summary-report-file.
+            stop run.
+
+        read-extract-record.
+            read summary-extract-file
+                at end move "Y" to extract-eof-switch
+            end-read.
+            if not extract-eof
+                perform accumulate-extract-record.
+
+        accumulate-extract-record.
+            add 1 to design-count.
+            if se-design-status is equal to "PASS"
+                add 1 to pass-count
+                perform accumulate-aberration-figures
+            else
+                if se-design-status is equal to "FAIL"
+                    add 1 to fail-count
+                    perform accumulate-aberration-figures
+                else
+                    add 1 to reject-count
+                end-if
+            end-if.
+
+      *     A design rejected on FBENCH for a structurally invalid
+      *     surface count carries zeroed aberration figures on
+      *     SUMEXTR, not a real evaluation - keep it out of the
+      *     average and worst-case figures, which describe only
+      *     designs that were actually evaluated.
+
+        accumulate-aberration-figures.
+            compute abs-lspher = function abs(se-aberr-lspher).
+            compute abs-osc = function abs(se-aberr-osc).
+            compute abs-lchrom = function abs(se-aberr-lchrom).
+            add abs-lspher to total-lspher.
+            add abs-osc to total-osc.
+            add abs-lchrom to total-lchrom.
+            if abs-lspher is greater than worst-lspher
+                move abs-lspher to worst-lspher
+                move se-design-id to worst-lspher-id
+            end-if.
+            if abs-osc is greater than worst-osc
+                move abs-osc to worst-osc
+                move se-design-id to worst-osc-id
+            end-if.
+            if abs-lchrom is greater than worst-lchrom
+                move abs-lchrom to worst-lchrom
+                move se-design-id to worst-lchrom-id
+            end-if.
+
+        compute-batch-averages.
+            move zero to average-lspher.
+            move zero to average-osc.
+            move zero to average-lchrom.
+            compute evaluated-count = pass-count + fail-count.
+            if evaluated-count is greater than zero
+                divide total-lspher by evaluated-count
+                    giving average-lspher
+                divide total-osc by evaluated-count giving average-osc
+                divide total-lchrom by evaluated-count
+                    giving average-lchrom
+            end-if.
+
+        write-summary-report.
+            move spaces to summary-report-record.
+            write summary-report-record from sr-title.
+            move design-count to sr-design-count.
+            write summary-report-record from sr-count-line.
+            move pass-count to sr-pass-count.
+            write summary-report-record from sr-pass-line.
+            move fail-count to sr-fail-count.
+            write summary-report-record from sr-fail-line.
+            move reject-count to sr-reject-count.
+            write summary-report-record from sr-reject-line.
+            move average-lspher to sr-avg-lspher.
+            write summary-report-record from sr-avg-lspher-line.
+            move average-osc to sr-avg-osc.
+            write summary-report-record from sr-avg-osc-line.
+            move average-lchrom to sr-avg-lchrom.
+            write summary-report-record from sr-avg-lchrom-line.
+            move worst-lspher to sr-worst-lspher.
+            move worst-lspher-id to sr-worst-lspher-id.
+            write summary-report-record from sr-worst-lspher-line.
+            move worst-osc to sr-worst-osc.
+            move worst-osc-id to sr-worst-osc-id.
+            write summary-report-record from sr-worst-osc-line.
+            move worst-lchrom to sr-worst-lchrom.
+            move worst-lchrom-id to sr-worst-lchrom-id.
+            write summary-report-record from sr-worst-lchrom-line.
+            display sr-title.
+            display sr-count-line.
+            display sr-pass-line.
+            display sr-fail-line.
+            display sr-reject-line.
