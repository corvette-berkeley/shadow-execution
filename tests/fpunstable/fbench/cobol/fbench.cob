@@ -21,6 +21,23 @@
       *   average floating point program.
       *
       *        Implemented in September 2012 by John Walker.
+      *
+      *   Modification history:
+      *
+      *     Designs are now read from an external, site-suppliable
+      *     design queue (DESIGNIN) instead of being wired into the
+      *     source, surface counts are no longer fixed at four, glass
+      *     may be specified by catalog code (GLASSCAT), spectral line
+      *     sets are configurable (SPECLINE), evaluations are written
+      *     to a print file (RPTOUT) with a PASS/FAIL tolerance check,
+      *     the run is checkpointed (RESTART) so a batch queue can be
+      *     resumed, per-design figures are extracted (SUMEXTR) for the
+      *     companion FBSUMM roll-up, a relative-aperture ray fan is
+      *     written for spot-diagram work (FANOUT), and the iteration
+      *     count and unattended/interactive mode are now taken from
+      *     the invocation PARM rather than hardcoded and console
+      *     prompts.  When no design queue is present the program
+      *     falls back to its original single-design timing benchmark.
 
         identification division.
         program-id.  fbench.
@@ -29,14 +46,139 @@
             configuration section.
                 source-computer.  GNU-Linux.
 
+            input-output section.
+                file-control.
+                    select design-file assign to "DESIGNIN"
+                        organization is line sequential
+                        file status is design-file-status.
+
+                    select glass-catalog-file assign to "GLASSCAT"
+                        organization is line sequential
+                        file status is glass-catalog-status.
+
+                    select spectral-config-file assign to "SPECLINE"
+                        organization is line sequential
+                        file status is spectral-config-status.
+
+                    select restart-control-file assign to "RESTART"
+                        organization is line sequential
+                        file status is restart-control-status.
+
+                    select report-file assign to "RPTOUT"
+                        organization is line sequential
+                        file status is report-file-status.
+
+                    select summary-extract-file assign to "SUMEXTR"
+                        organization is line sequential
+                        file status is summary-extract-status.
+
+                    select ray-fan-file assign to "FANOUT"
+                        organization is line sequential
+                        file status is ray-fan-status.
+
         data division.
 
+            file section.
+
+            fd design-file.
+            01 design-header-record.
+                05 dh-record-type          picture x(01).
+                    88 dh-header-record     value "H".
+                05 dh-design-id             picture x(10).
+                05 dh-clear-aperture        picture s9(3)v9(4)
+                        sign is leading separate character.
+                05 dh-number-of-surfaces    picture 9(02).
+                05 filler                   picture x(59).
+            01 design-surface-record.
+                05 ds-record-type          picture x(01).
+                    88 ds-surface-record    value "S".
+                05 ds-design-id             picture x(10).
+                05 ds-surface-number        picture 9(02).
+                05 ds-glass-code            picture x(08).
+                05 ds-radius                picture s9(4)v9(4)
+                        sign is leading separate character.
+                05 ds-index-of-refraction   picture s9(1)v9(4)
+                        sign is leading separate character.
+                05 ds-dispersion            picture s9(3)v9(2)
+                        sign is leading separate character.
+                05 ds-edge-thickness        picture s9(3)v9(4)
+                        sign is leading separate character.
+                05 filler                   picture x(30).
+
+            fd glass-catalog-file.
+            01 glass-catalog-record.
+                05 gc-glass-code            picture x(08).
+                05 gc-index-of-refraction   picture s9(1)v9(4)
+                        sign is leading separate character.
+                05 gc-dispersion            picture s9(3)v9(2)
+                        sign is leading separate character.
+                05 filler                   picture x(60).
+
+            fd spectral-config-file.
+            01 spectral-config-record.
+                05 sc-record-type          picture x(01).
+                    88 sc-line-entry-record value "L".
+                    88 sc-reference-record  value "R".
+                05 sc-line-code             picture x(02).
+                05 sc-wavelength            picture s9(4)v9(3)
+                        sign is leading separate character.
+                05 sc-first-code            picture x(02).
+                05 sc-second-code             picture x(02).
+                05 filler                   picture x(65).
+
+            fd restart-control-file.
+            01 restart-control-record.
+                05 rc-last-design-id        picture x(10).
+                05 rc-last-page-number       picture 9(04).
+                05 filler                   picture x(66).
+
+            fd report-file.
+            01 report-record.
+                05 report-line              picture x(132).
+
+            fd summary-extract-file.
+            01 summary-extract-record.
+                05 se-design-id             picture x(10).
+                05 se-aberr-lspher          picture s9(5)v9(8)
+                        sign is leading separate character.
+                05 se-aberr-osc             picture s9(5)v9(8)
+                        sign is leading separate character.
+                05 se-aberr-lchrom          picture s9(5)v9(8)
+                        sign is leading separate character.
+                05 se-design-status         picture x(04).
+                05 filler                   picture x(24).
+
+            fd ray-fan-file.
+            01 ray-fan-record.
+                05 rf-design-id             picture x(10).
+                05 rf-line-code             picture x(02).
+                05 rf-relative-height       picture s9v9(4)
+                        sign is leading separate character.
+                05 rf-objdist               picture s9(5)v9(8)
+                        sign is leading separate character.
+                05 rf-axisang               picture s9(3)v9(8)
+                        sign is leading separate character.
+                05 filler                   picture x(36).
+
         working-storage section.
 
         77 confirmation picture is x(80).
 
-        01 spectral-lines.
-            10 specific-lines.
+        01 default-line-codes.
+            10 default-code-table.
+                20 code-a picture x(02) value "A".
+                20 code-b picture x(02) value "B".
+                20 code-c picture x(02) value "C".
+                20 code-d picture x(02) value "D".
+                20 code-e picture x(02) value "E".
+                20 code-f picture x(02) value "F".
+                20 code-g picture x(02) value "G".
+                20 code-h picture x(02) value "H".
+            10 default-code redefines default-code-table
+                    picture x(02) occurs 8 times.
+
+        01 default-spectral-lines.
+            10 default-specific-lines.
                 20 a-line usage is computational-2 value is 7621.0.
                 20 b-line usage is computational-2 value is 6869.955.
                 20 c-line usage is computational-2 value is 6562.816.
@@ -46,50 +188,98 @@
                 20 g-prime-line usage is computational-2
                         value is 4340.477.
                 20 h-line usage is computational-2 value is 3968.494.
-            10 spectral-line redefines specific-lines.
-                20 wavelength usage is computational-2 occurs 8 times.
+            10 default-wavelength redefines default-specific-lines
+                    usage computational-2 occurs 8 times.
+
+        01 spectral-configuration.
+            10 number-of-spectral-lines picture 99
+                    usage computational.
+            10 primary-line-code picture x(02) value "D".
+            10 first-line-code picture x(02) value "C".
+            10 second-line-code picture x(02) value "F".
+            10 primary-line-number picture 99 usage computational.
+            10 first-line-number picture 99 usage computational.
+            10 second-line-number picture 99 usage computational.
+            10 primary-line-found-switch picture x(01) value "N".
+                88 primary-line-found value "Y".
+            10 first-line-found-switch picture x(01) value "N".
+                88 first-line-found value "Y".
+            10 second-line-found-switch picture x(01) value "N".
+                88 second-line-found value "Y".
+            10 primary-wavelength usage is computational-2.
+            10 first-wavelength usage is computational-2.
+            10 second-wavelength usage is computational-2.
+            10 spectral-line-entry occurs 1 to 20 times
+                    depending on number-of-spectral-lines
+                    indexed by sl-index.
+                20 line-code usage is display picture x(02).
+                20 wavelength usage is computational-2.
 
-        01 wyld-design.
-            10 clear-aperture usage is computational-2 value is 4.
-            10 number-of-surfaces picture is 99 usage is computational
+        01 default-wyld-design.
+            10 default-clear-aperture usage is computational-2
                     value is 4.
-            10 surface-data.
-                20 surface-1.
-                    30 radius usage is computational-2 value is 27.05.
-                    30 index-of-refraction usage is computational-2
-                            value is 1.5137.
-                    30 dispersion usage is computational-2
-                            value is 63.6.
-                    30 edge-thickness usage is computational-2
-                            value is 0.52.
-                20 surface-2.
-                    30 radius usage is computational-2 value is -16.68.
-                    30 index-of-refraction usage is computational-2
-                            value is 1.0.
-                    30 dispersion usage is computational-2 value is 0.0.
-                    30 edge-thickness usage is computational-2
-                            value is 0.138.
-                20 surface-3.
-                    30 radius usage is computational-2 value is -16.68.
-                    30 index-of-refraction usage is computational-2
-                            value is 1.6164.
-                    30 dispersion usage is computational-2
-                            value is 36.7.
-                    30 edge-thickness usage is computational-2
-                            value is 0.38.
-                20 surface-4.
-                    30 radius usage is computational-2 value is -78.1.
-                    30 index-of-refraction usage is computational-2
-                            value is 1.0.
-                    30 dispersion usage is computational-2 value is 0.0.
-                    30 edge-thickness usage is computational-2
-                            value is 0.0.
-            10 surfaces redefines surface-data.
-                20 surface occurs 4 times.
-                    30 radius usage is computational-2.
-                    30 index-of-refraction usage is computational-2.
-                    30 dispersion usage is computational-2.
-                    30 edge-thickness usage is computational-2.
+            10 default-number-of-surfaces picture is 99
+                    usage is computational value is 4.
+            10 default-surface-1.
+                20 default-radius-1 usage is computational-2
+                        value is 27.05.
+                20 default-index-1 usage is computational-2
+                        value is 1.5137.
+                20 default-dispersion-1 usage is computational-2
+                        value is 63.6.
+                20 default-edge-1 usage is computational-2
+                        value is 0.52.
+            10 default-surface-2.
+                20 default-radius-2 usage is computational-2
+                        value is -16.68.
+                20 default-index-2 usage is computational-2
+                        value is 1.0.
+                20 default-dispersion-2 usage is computational-2
+                        value is 0.0.
+                20 default-edge-2 usage is computational-2
+                        value is 0.138.
+            10 default-surface-3.
+                20 default-radius-3 usage is computational-2
+                        value is -16.68.
+                20 default-index-3 usage is computational-2
+                        value is 1.6164.
+                20 default-dispersion-3 usage is computational-2
+                        value is 36.7.
+                20 default-edge-3 usage is computational-2
+                        value is 0.38.
+            10 default-surface-4.
+                20 default-radius-4 usage is computational-2
+                        value is -78.1.
+                20 default-index-4 usage is computational-2
+                        value is 1.0.
+                20 default-dispersion-4 usage is computational-2
+                        value is 0.0.
+                20 default-edge-4 usage is computational-2
+                        value is 0.0.
+
+        01 current-design.
+            10 design-id picture x(10).
+            10 clear-aperture usage is computational-2.
+            10 number-of-surfaces picture is 99
+                    usage is computational.
+            10 surface occurs 1 to 20 times
+                    depending on number-of-surfaces.
+                20 glass-code picture x(08).
+                20 radius usage is computational-2.
+                20 index-of-refraction usage is computational-2.
+                20 dispersion usage is computational-2.
+                20 edge-thickness usage is computational-2.
+
+        01 glass-catalog-table.
+            10 number-of-glass-entries picture 999
+                    usage computational value zero.
+            10 glass-entry occurs 1 to 200 times
+                    depending on number-of-glass-entries
+                    indexed by glass-index.
+                20 catalog-glass-code picture x(08).
+                20 catalog-index-of-refraction
+                        usage is computational-2.
+                20 catalog-dispersion usage is computational-2.
 
         01 transit-surface-locals.
             10 iang usage is computational-2.
@@ -119,6 +309,11 @@
             10 from-index usage is computational-2.
             10 to-index usage is computational-2.
 
+            10 design-status picture x(04).
+                88 design-pass value "PASS".
+                88 design-fail value "FAIL".
+                88 design-reject value "REJT".
+
         01 trace-line-arguments-and-locals.
             10 which-line picture is 99 usage is computational.
             10 ray-h usage is computational-2.
@@ -173,6 +368,87 @@
                 20 filler picture is x(38) value is
                     "    (Maximum permissible):            ".
                 20 aberr picture is -ZZZZ9.9(11).
+            10 status-report.
+                20 filler picture is x(38) value is
+                    "Design status:                        ".
+                20 status-value picture is x(04).
+
+        01 report-headings.
+            10 run-date-yymmdd picture 9(06).
+            10 run-date-groups redefines run-date-yymmdd.
+                15 rd-yy picture 99.
+                15 rd-mm picture 99.
+                15 rd-dd picture 99.
+            10 page-number picture 9(04) usage computational
+                    value zero.
+            10 report-heading-1 picture x(60) value
+                    "FBENCH LENS DESIGN EVALUATION REPORT".
+            10 report-heading-2.
+                15 filler picture x(10) value "RUN DATE: ".
+                15 rh2-mm picture 99.
+                15 filler picture x(01) value "/".
+                15 rh2-dd picture 99.
+                15 filler picture x(01) value "/".
+                15 rh2-yy picture 99.
+                15 filler picture x(05) value spaces.
+                15 filler picture x(11) value "DESIGN ID: ".
+                15 rh2-design-id picture x(10).
+                15 filler picture x(05) value spaces.
+                15 filler picture x(06) value "PAGE: ".
+                15 rh2-page picture zzz9.
+
+        01 exception-list.
+            10 exception-count picture 999 usage computational
+                    value zero.
+            10 exception-entry occurs 100 times.
+                20 exception-design-id picture x(10).
+
+        01 rejected-list.
+            10 rejected-count picture 999 usage computational
+                    value zero.
+            10 rejected-entry occurs 100 times.
+                20 rejected-design-id picture x(10).
+
+        01 ray-fan-fraction-values.
+            10 fraction-value-1 usage computational-2 value 0.1.
+            10 fraction-value-2 usage computational-2 value 0.2.
+            10 fraction-value-3 usage computational-2 value 0.3.
+            10 fraction-value-4 usage computational-2 value 0.4.
+            10 fraction-value-5 usage computational-2 value 0.5.
+            10 fraction-value-6 usage computational-2 value 0.6.
+            10 fraction-value-7 usage computational-2 value 0.7.
+            10 fraction-value-8 usage computational-2 value 0.8.
+            10 fraction-value-9 usage computational-2 value 0.9.
+        01 ray-fan-fractions redefines ray-fan-fraction-values.
+            10 fan-fraction usage computational-2 occurs 9 times.
+
+        01 file-status-fields.
+            10 design-file-status picture x(02).
+            10 design-file-eof-switch picture x(01) value "N".
+                88 design-file-eof value "Y".
+            10 glass-catalog-status picture x(02).
+            10 glass-catalog-eof-switch picture x(01) value "N".
+                88 glass-catalog-eof value "Y".
+            10 spectral-config-status picture x(02).
+            10 spectral-config-eof-switch picture x(01) value "N".
+                88 spectral-config-eof value "Y".
+            10 restart-control-status picture x(02).
+            10 report-file-status picture x(02).
+            10 summary-extract-status picture x(02).
+            10 ray-fan-status picture x(02).
+
+        01 queue-control.
+            10 last-checkpoint-id picture x(10) value spaces.
+            10 skip-to-checkpoint-switch picture x(01) value "N".
+                88 skip-to-checkpoint value "Y".
+            10 surface-count-invalid-switch picture x(01) value "N".
+                88 surface-count-invalid value "Y".
+            10 surf-loop-index picture 99 usage computational.
+            10 default-loop-sub picture 99 usage computational.
+            10 glass-load-count picture 999 usage computational.
+            10 exception-loop-index picture 999
+                    usage computational.
+            10 fan-loop-index picture 9 usage computational.
 
         01 benchmark-parameters.
             10 number-of-iterations
@@ -184,18 +460,335 @@
             10 normalisation-factor
                 picture is 9(10) usage is computational.
             10 display-norm-factor picture is Z(7)9.
-            10 argc picture is 9999 usage is computational.
-            10 argv1 picture is S9(12) usage is computational.
+            10 argc picture 9999 usage is computational.
+            10 parm-string picture x(80).
+            10 parm-token-1 picture x(08).
+            10 parm-token-1-length picture 99 usage computational.
+            10 parm-token-2 picture x(08).
+            10 parm-iterations picture 9(08).
+            10 batch-mode-switch picture x(01) value "N".
+                88 batch-mode value "Y".
 
          01 dump-d.
-            10 d-tag picture is x(20) value is spaces.
+            10 d-tag picture x(20) value spaces.
             10 d-value picture is -ZZZZ9.9(11).
 
         procedure division.
 
         initialisation.
 
-            move 10000 to number-of-iterations.
+            perform get-run-parameters.
+            perform load-spectral-lines.
+            perform load-glass-catalog.
+
+            open input design-file.
+            if design-file-status is equal to "00"
+                perform load-restart-checkpoint
+                perform open-batch-output-files
+                perform process-design-queue
+                perform close-batch-output-files
+                close design-file
+            else
+                perform run-legacy-benchmark
+            end-if.
+
+            stop run.
+
+      *       Read the JCL PARM (or command-line argument, when the
+      *       program is invoked outside a job step) that carries the
+      *       benchmark iteration count and the unattended/interactive
+      *       switch, so the timing benchmark path no longer needs an
+      *       operator at the console.  Format: iterations,BATCH -
+      *       either field may be omitted.
+
+        get-run-parameters.
+            move 10000 to parm-iterations.
+            move "N" to batch-mode-switch.
+            move spaces to parm-string.
+            accept argc from argument-number.
+            if argc is greater than zero
+                display 1 upon argument-number
+                accept parm-string from argument-value
+                perform parse-run-parameters
+            end-if.
+            if batch-mode
+                compute number-of-iterations = 0 - parm-iterations
+            else
+                move parm-iterations to number-of-iterations
+            end-if.
+
+      *       PARM-TOKEN-1 carries either the iteration count or the
+      *       BATCH keyword when it is given with no leading comma
+      *       ("BATCH" alone); check for the keyword before trusting
+      *       the token as a number.  UNSTRING right-pads the token
+      *       with trailing spaces out to the full 8-byte field
+      *       whenever it is shorter than that (the normal case), and a
+      *       class test of the whole field against NUMERIC fails on
+      *       those trailing spaces - so only the occupied positions
+      *       (PARM-TOKEN-1-LENGTH of them, as counted by UNSTRING) are
+      *       tested and moved.
+
+        parse-run-parameters.
+            move spaces to parm-token-1.
+            move spaces to parm-token-2.
+            move zero to parm-token-1-length.
+            unstring parm-string delimited by ","
+                into parm-token-1 count in parm-token-1-length
+                     parm-token-2
+            end-unstring.
+            if parm-token-1 is equal to "BATCH"
+                move "Y" to batch-mode-switch
+            else
+                if parm-token-1-length is greater than zero
+                    if parm-token-1(1:parm-token-1-length) is numeric
+                        move parm-token-1(1:parm-token-1-length)
+                            to parm-iterations
+                    end-if
+                end-if
+            end-if.
+            if parm-token-2 is equal to "BATCH"
+                move "Y" to batch-mode-switch.
+
+      *       Load the spectral line table to trace against.  If a
+      *       SPECLINE configuration file is present it replaces the
+      *       eight compiled-in Fraunhofer lines; either way, the
+      *       chromatic reference lines (normally C, D and F) are
+      *       resolved to table positions once, up front.
+
+        load-spectral-lines.
+            move zero to number-of-spectral-lines.
+            move "N" to spectral-config-eof-switch.
+            open input spectral-config-file.
+            if spectral-config-status is equal to "00"
+                perform read-spectral-config-record
+                    until spectral-config-eof
+                close spectral-config-file
+            end-if.
+            if number-of-spectral-lines is equal to zero
+                perform load-default-spectral-lines.
+            perform resolve-reference-line-numbers.
+            perform compute-chromatic-wavelengths.
+
+        read-spectral-config-record.
+            read spectral-config-file
+                at end move "Y" to spectral-config-eof-switch
+            end-read.
+            if not spectral-config-eof
+                if sc-line-entry-record
+                    if number-of-spectral-lines is less than 20
+                        add 1 to number-of-spectral-lines
+                        move sc-line-code to
+                            line-code(number-of-spectral-lines)
+                        move sc-wavelength to
+                            wavelength(number-of-spectral-lines)
+                    else
+                        display "FBENCH-W: SPECLINE has more than 20 "
+                            "line entries - " sc-line-code
+                            " ignored"
+                    end-if
+                end-if
+                if sc-reference-record
+                    move sc-line-code to primary-line-code
+                    move sc-first-code to first-line-code
+                    move sc-second-code to second-line-code
+                end-if
+            end-if.
+
+        load-default-spectral-lines.
+            move 8 to number-of-spectral-lines.
+            perform load-one-default-line
+                varying default-loop-sub from 1 by 1
+                until default-loop-sub is greater than 8.
+
+        load-one-default-line.
+            move default-code(default-loop-sub)
+                to line-code(default-loop-sub).
+            move default-wavelength(default-loop-sub)
+                to wavelength(default-loop-sub).
+
+        resolve-reference-line-numbers.
+            move 1 to primary-line-number.
+            move 1 to first-line-number.
+            move 1 to second-line-number.
+            move "N" to primary-line-found-switch.
+            move "N" to first-line-found-switch.
+            move "N" to second-line-found-switch.
+            set sl-index to 1.
+            search spectral-line-entry
+                at end
+                    continue
+                when line-code(sl-index) is equal to primary-line-code
+                    set primary-line-number to sl-index
+                    move "Y" to primary-line-found-switch
+            end-search.
+            set sl-index to 1.
+            search spectral-line-entry
+                at end
+                    continue
+                when line-code(sl-index) is equal to first-line-code
+                    set first-line-number to sl-index
+                    move "Y" to first-line-found-switch
+            end-search.
+            set sl-index to 1.
+            search spectral-line-entry
+                at end
+                    continue
+                when line-code(sl-index) is equal to second-line-code
+                    set second-line-number to sl-index
+                    move "Y" to second-line-found-switch
+            end-search.
+
+      *       The primary/first/second reference lines must exist in
+      *       the loaded line set and name three distinct lines; if a
+      *       SPECLINE line set omits the configured D/C/F codes (or
+      *       an "R" record's replacements) with no override, the
+      *       chromatic aberration figure would silently collapse to
+      *       zero rather than reflect the real design.  Treat that as
+      *       a configuration error and stop the run.
+
+            if primary-line-found and first-line-found
+                    and second-line-found
+                and primary-line-number is not equal to
+                        first-line-number
+                and primary-line-number is not equal to
+                        second-line-number
+                and first-line-number is not equal to
+                        second-line-number
+                continue
+            else
+                display "FBENCH-E: spectral reference lines "
+                    primary-line-code "/" first-line-code "/"
+                    second-line-code
+                display "    do not resolve to three distinct, "
+                    "existing spectral lines - run aborted"
+                stop run
+            end-if.
+
+        compute-chromatic-wavelengths.
+            move wavelength(primary-line-number) to primary-wavelength.
+            move wavelength(first-line-number) to first-wavelength.
+            move wavelength(second-line-number) to second-wavelength.
+
+      *       Load the glass catalog (GLASSCAT), if one is supplied,
+      *       into a working table so surfaces coded with a glass name
+      *       instead of raw constants can be resolved as each design
+      *       is read.
+
+        load-glass-catalog.
+            move zero to number-of-glass-entries.
+            move "N" to glass-catalog-eof-switch.
+            open input glass-catalog-file.
+            if glass-catalog-status is equal to "00"
+                perform read-glass-catalog-record
+                    until glass-catalog-eof
+                close glass-catalog-file
+            end-if.
+
+        read-glass-catalog-record.
+            read glass-catalog-file
+                at end move "Y" to glass-catalog-eof-switch
+            end-read.
+            if not glass-catalog-eof
+                if number-of-glass-entries is less than 200
+                    add 1 to number-of-glass-entries
+                    move gc-glass-code to
+                        catalog-glass-code(number-of-glass-entries)
+                    move gc-index-of-refraction to
+                        catalog-index-of-refraction
+                            (number-of-glass-entries)
+                    move gc-dispersion to
+                        catalog-dispersion(number-of-glass-entries)
+                else
+                    display "FBENCH-W: GLASSCAT has more than 200 "
+                        "entries - " gc-glass-code " ignored"
+                end-if
+            end-if.
+
+      *       A resubmitted run that found a checkpoint extends the
+      *       prior run's RPTOUT/SUMEXTR/FANOUT rather than truncating
+      *       them, so the operator still gets one continuous report
+      *       for the whole queue instead of just the tail processed
+      *       after the restart point.
+
+        open-batch-output-files.
+            if skip-to-checkpoint
+                open extend report-file
+            else
+                open output report-file
+            end-if.
+            if report-file-status is not equal to "00"
+                display "FBENCH-E: RPTOUT open failed, status "
+                    report-file-status " - run aborted"
+                stop run
+            end-if.
+            if skip-to-checkpoint
+                open extend summary-extract-file
+            else
+                open output summary-extract-file
+            end-if.
+            if summary-extract-status is not equal to "00"
+                display "FBENCH-E: SUMEXTR open failed, status "
+                    summary-extract-status " - run aborted"
+                stop run
+            end-if.
+            if skip-to-checkpoint
+                open extend ray-fan-file
+            else
+                open output ray-fan-file
+            end-if.
+            if ray-fan-status is not equal to "00"
+                display "FBENCH-E: FANOUT open failed, status "
+                    ray-fan-status " - run aborted"
+                stop run
+            end-if.
+
+        close-batch-output-files.
+            close report-file.
+            close summary-extract-file.
+            close ray-fan-file.
+
+      *       A previous run of a long design queue may have abended
+      *       partway through; if RESTART holds the id of the last
+      *       design successfully evaluated, skip back up to and
+      *       including that design and resume with the next one.  The
+      *       last page number written to RPTOUT before the abend is
+      *       also restored, so a resumed run continues the page
+      *       sequence on RPTOUT rather than restarting it at 1.
+
+        load-restart-checkpoint.
+            move spaces to last-checkpoint-id.
+            open input restart-control-file.
+            if restart-control-status is equal to "00"
+                read restart-control-file
+                    at end move spaces to rc-last-design-id
+                end-read
+                close restart-control-file
+                if rc-last-design-id is not equal to spaces
+                    move rc-last-design-id to last-checkpoint-id
+                    move "Y" to skip-to-checkpoint-switch
+                    move rc-last-page-number to page-number
+                end-if
+            end-if.
+
+        checkpoint-design.
+            open output restart-control-file.
+            if restart-control-status is not equal to "00"
+                display "FBENCH-E: RESTART open failed, status "
+                    restart-control-status " - run aborted"
+                stop run
+            end-if.
+            move spaces to restart-control-record.
+            move design-id of current-design to rc-last-design-id.
+            move page-number to rc-last-page-number.
+            write restart-control-record.
+            close restart-control-file.
+
+      *       Run the original single-design timing benchmark, using
+      *       the compiled-in Wyld achromat, when no design queue file
+      *       is present.  Kept for archival performance comparisons.
+
+        run-legacy-benchmark.
+            perform load-default-design.
 
             compute abs-number-of-iterations =
                     function abs (number-of-iterations).
@@ -229,47 +822,197 @@
                 display "Stop the timer: " with no advancing
                 accept confirmation.
 
+            perform apply-tolerance-check.
+            open output report-file.
+            if report-file-status is not equal to "00"
+                display "FBENCH-E: RPTOUT open failed, status "
+                    report-file-status " - run aborted"
+                stop run
+            end-if.
+            perform write-report-page-header.
             perform display-evaluation.
+            perform write-exception-summary.
+            close report-file.
 
-            stop run.
+        load-default-design.
+            move "WYLD-STD" to design-id of current-design.
+            move default-clear-aperture to
+                clear-aperture of current-design.
+            move default-number-of-surfaces to
+                number-of-surfaces of current-design.
+            move spaces to glass-code of surface(1).
+            move default-radius-1 to radius of surface(1).
+            move default-index-1 to index-of-refraction of surface(1).
+            move default-dispersion-1 to dispersion of surface(1).
+            move default-edge-1 to edge-thickness of surface(1).
+            move spaces to glass-code of surface(2).
+            move default-radius-2 to radius of surface(2).
+            move default-index-2 to index-of-refraction of surface(2).
+            move default-dispersion-2 to dispersion of surface(2).
+            move default-edge-2 to edge-thickness of surface(2).
+            move spaces to glass-code of surface(3).
+            move default-radius-3 to radius of surface(3).
+            move default-index-3 to index-of-refraction of surface(3).
+            move default-dispersion-3 to dispersion of surface(3).
+            move default-edge-3 to edge-thickness of surface(3).
+            move spaces to glass-code of surface(4).
+            move default-radius-4 to radius of surface(4).
+            move default-index-4 to index-of-refraction of surface(4).
+            move default-dispersion-4 to dispersion of surface(4).
+            move default-edge-4 to edge-thickness of surface(4).
+
+      *       Work the design queue on DESIGNIN, one record group per
+      *       lens, evaluating each in turn and skipping over any
+      *       already completed by a prior, abended, run.
+
+        process-design-queue.
+            move "N" to design-file-eof-switch.
+            perform skip-non-header-records.
+            perform process-one-design until design-file-eof.
+            perform write-exception-summary.
+            perform write-rejected-summary.
+
+        read-design-header.
+            read design-file
+                at end move "Y" to design-file-eof-switch
+            end-read.
+
+        skip-non-header-records.
+            perform read-design-header
+                until design-file-eof
+                or dh-header-record.
+
+        process-one-design.
+            move dh-design-id to design-id of current-design.
+            move dh-clear-aperture to clear-aperture of current-design.
+            if dh-number-of-surfaces is less than 1
+                    or dh-number-of-surfaces is greater than 20
+                move "Y" to surface-count-invalid-switch
+                display "FBENCH-W: design " dh-design-id
+                    " declares " dh-number-of-surfaces
+                    " surfaces, outside the valid range of 1 to 20 -"
+                    " design rejected"
+                perform read-and-discard-surface-record
+                    varying surf-loop-index from 1 by 1
+                    until surf-loop-index is greater than
+                            dh-number-of-surfaces
+            else
+                move "N" to surface-count-invalid-switch
+                move dh-number-of-surfaces to
+                    number-of-surfaces of current-design
+                perform read-one-surface-record
+                    varying surf-loop-index from 1 by 1
+                    until surf-loop-index is greater than
+                            number-of-surfaces of current-design
+            end-if.
+            perform read-design-header.
+            perform skip-non-header-records.
+            if skip-to-checkpoint
+                if design-id of current-design is equal to
+                        last-checkpoint-id
+                    move "N" to skip-to-checkpoint-switch
+                end-if
+                exit paragraph
+            end-if.
+            if surface-count-invalid
+                move "REJT" to design-status
+                perform add-rejected-design
+                perform write-rejected-extract
+                exit paragraph
+            end-if.
+            perform write-report-page-header.
+            perform evaluate-design.
+            perform apply-tolerance-check.
+            perform display-evaluation.
+            perform write-summary-extract.
+            perform trace-ray-fan.
+            perform checkpoint-design.
 
-      *       Calculate passage through surface
+        read-one-surface-record.
+            read design-file
+                at end move "Y" to design-file-eof-switch
+            end-read.
+            move ds-glass-code to
+                glass-code of surface(surf-loop-index).
+            move ds-radius to radius of surface(surf-loop-index).
+            move ds-index-of-refraction to
+                index-of-refraction of surface(surf-loop-index).
+            move ds-dispersion to
+                dispersion of surface(surf-loop-index).
+            move ds-edge-thickness to
+                edge-thickness of surface(surf-loop-index).
+            perform resolve-glass-code.
+
+      *       A design header declaring more surfaces than the table
+      *       can hold; read past its surface records without storing
+      *       them, so the file stays positioned at the next header.
+
+        read-and-discard-surface-record.
+            read design-file
+                at end move "Y" to design-file-eof-switch
+            end-read.
+
+      *       Resolve a surface's glass-code against the catalog
+      *       loaded from GLASSCAT.  A blank glass-code, or one not
+      *       found in the catalog, leaves the literal index-of-
+      *       refraction and dispersion already on the design record
+      *       untouched.
+
+        resolve-glass-code.
+            if glass-code of surface(surf-loop-index) is equal to spaces
+                exit paragraph
+            end-if.
+            set glass-index to 1.
+            search glass-entry
+                at end
+                    display "FBENCH-W: unknown glass code "
+                        glass-code of surface(surf-loop-index)
+                when catalog-glass-code(glass-index) is equal to
+                        glass-code of surface(surf-loop-index)
+                    move catalog-index-of-refraction(glass-index)
+                        to index-of-refraction of
+                            surface(surf-loop-index)
+                    move catalog-dispersion(glass-index)
+                        to dispersion of surface(surf-loop-index)
+            end-search.
+
+      *   Calculate passage through surface
       *
-      *       If the variable paraxial is paraxial-ray, the trace
-      *       through the surface will be done using the paraxial
-      *       approximations.  Otherwise, the normal trigonometric
-      *       trace will be done.
+      *   If the variable paraxial is paraxial-ray, the trace
+      *   through the surface will be done using the paraxial
+      *   approximations.  Otherwise, the normal trigonometric
+      *   trace will be done.
       *
-      *       This subroutine takes the following global inputs:
+      *   This subroutine takes the following global inputs:
       *
-      *       radius-of-curvature     Radius of curvature of surface
-      *                               being crossed.  If 0, surface is
-      *                               plane.
+      *   radius-of-curvature     Radius of curvature of surface
+      *                           being crossed.  If 0, surface is
+      *                           plane.
       *
-      *       object-distance         Distance of object focus from
-      *                               lens vertex.  If 0, incoming
-      *                               rays are parallel and
-      *                               the following must be specified:
+      *   object-distance         Distance of object focus from
+      *                           lens vertex.  If 0, incoming
+      *                           rays are parallel and
+      *                           the following must be specified:
       *
-      *       ray-height              Height of ray from axis.  Only
-      *                               relevant if object-distance is 0
+      *   ray-height              Height of ray from axis.  Only
+      *                           relevant if object-distance is 0
       *
-      *       axis-slope-angle        Angle incoming ray makes with axis
-      *                               at intercept
+      *   axis-slope-angle        Angle incoming ray makes with axis
+      *                           at intercept
       *
-      *       from-index              Refractive index of medium being
-      *                               left
+      *   from-index              Refractive index of medium being
+      *                           left
       *
-      *       to-index                Refractive index of medium being
-      *                               entered
+      *   to-index                Refractive index of medium being
+      *                           entered
       *
-      *       The outputs are the following global variables:
+      *   The outputs are the following global variables:
       *
-      *       object-distance         Distance from vertex to object
-      *                               focus after refraction
+      *   object-distance         Distance from vertex to object
+      *                           focus after refraction
       *
-      *       axis-slope-angle        Angle incoming ray makes with axis
-      *                               at intercept after refraction
+      *   axis-slope-angle        Angle incoming ray makes with axis
+      *                           at intercept after refraction
 
         transit-surface.
             if paraxial-ray then
@@ -336,6 +1079,8 @@
 
       *      Perform ray trace in specific spectral line
       *      Store arguments into which-line and ray-h before calling.
+      *      Traces through all of current-design's surfaces, however
+      *      many the design being evaluated actually has.
 
         trace-line.
             move zero to object-distance
@@ -343,46 +1088,47 @@
             move 1 to from-index
 
             perform trace-one-line varying i from 1 by 1
-                until i is greater than number-of-surfaces.
+                until i is greater than
+                        number-of-surfaces of current-design.
 
         trace-one-line.
             move radius of surface(i) to radius-of-curvature
             move index-of-refraction of surface(i) to to-index
             if to-index is greater than 1.0 then
-                compute to-index = to-index + ((d-line -
-                    (wavelength of spectral-line(which-line))) /
-                    (c-line - f-line)) *
+                compute to-index = to-index + ((primary-wavelength -
+                    wavelength(which-line)) /
+                    (first-wavelength - second-wavelength)) *
                     (((index-of-refraction of surface(i)) - 1.0) /
                     (dispersion of surface(i))).
             perform transit-surface
             move to-index to from-index
-            if i is less than number-of-surfaces then
+            if i is less than number-of-surfaces of current-design then
                 subtract edge-thickness of surface(i) from
                          object-distance giving object-distance.
 
       *  Ray trace design and compute aberrations
 
         evaluate-design.
-            compute ray-h = (clear-aperture of wyld-design) / 2
+            compute ray-h = (clear-aperture of current-design) / 2
 
             move zero to paraxial
-            move 4 to which-line
+            move primary-line-number to which-line
             perform trace-line
             move object-distance to objdist of d-marginal-ray
             move axis-slope-angle to axisang of d-marginal-ray
 
             move 1 to paraxial
-            move 4 to which-line
+            move primary-line-number to which-line
             perform trace-line
             move object-distance to objdist of d-paraxial-ray
             move axis-slope-angle to axisang of d-paraxial-ray
 
             move zero to paraxial
-            move 3 to which-line
+            move first-line-number to which-line
             perform trace-line
             move object-distance to objdist of c-marginal-ray
 
-            move 6 to which-line
+            move second-line-number to which-line
             perform trace-line
             move object-distance to objdist of f-marginal-ray
 
@@ -404,7 +1150,108 @@
             move 0.0025 to max-osc
             move max-lspher to max-lchrom.
 
-      *     Display design evaluation
+      *     Compare the aberrations just computed against their
+      *     maximum permissible figures and set the PASS/FAIL
+      *     indicator, adding the design to the exception list if it
+      *     fails on any of the three checks.
+
+        apply-tolerance-check.
+            move "PASS" to design-status.
+            if function abs(aberr-lspher) is greater than max-lspher
+                move "FAIL" to design-status
+            end-if.
+            if function abs(aberr-osc) is greater than max-osc
+                move "FAIL" to design-status
+            end-if.
+            if function abs(aberr-lchrom) is greater than max-lchrom
+                move "FAIL" to design-status
+            end-if.
+            if design-fail
+                perform add-exception.
+
+        add-exception.
+            if exception-count is less than 100
+                add 1 to exception-count
+                move design-id of current-design to
+                    exception-design-id(exception-count)
+            end-if.
+
+        write-exception-summary.
+            if exception-count is greater than zero
+                display " "
+                display "Designs failing tolerance checks:"
+                move spaces to report-record
+                write report-record
+                move "EXCEPTIONS - DESIGNS FAILING TOLERANCE"
+                    to report-record
+                write report-record
+                perform write-one-exception
+                    varying exception-loop-index from 1 by 1
+                    until exception-loop-index is greater than
+                            exception-count
+            end-if.
+
+        write-one-exception.
+            display "  " exception-design-id(exception-loop-index).
+            move exception-design-id(exception-loop-index)
+                to report-record.
+            write report-record.
+
+      *     A design rejected for a structurally invalid surface count
+      *     never had its aberrations computed, so it is not a
+      *     tolerance failure - keep it off the exception list and
+      *     report it under its own heading instead, so RPTOUT and
+      *     FBSUMM's totals don't mislabel a rejected design as one
+      *     that failed tolerance checking.
+
+        add-rejected-design.
+            if rejected-count is less than 100
+                add 1 to rejected-count
+                move design-id of current-design to
+                    rejected-design-id(rejected-count)
+            end-if.
+
+        write-rejected-summary.
+            if rejected-count is greater than zero
+                display " "
+                display "Designs rejected - invalid surface count:"
+                move spaces to report-record
+                write report-record
+                move "REJECTED - INVALID SURFACE COUNT"
+                    to report-record
+                write report-record
+                perform write-one-rejected-design
+                    varying exception-loop-index from 1 by 1
+                    until exception-loop-index is greater than
+                            rejected-count
+            end-if.
+
+        write-one-rejected-design.
+            display "  " rejected-design-id(exception-loop-index).
+            move rejected-design-id(exception-loop-index)
+                to report-record.
+            write report-record.
+
+      *     Write the run date, design identifier and page number
+      *     heading that precedes each design's evaluation lines on
+      *     the report file.
+
+        write-report-page-header.
+            add 1 to page-number.
+            accept run-date-yymmdd from date.
+            move rd-mm to rh2-mm.
+            move rd-dd to rh2-dd.
+            move rd-yy to rh2-yy.
+            move design-id of current-design to rh2-design-id.
+            move page-number to rh2-page.
+            move spaces to report-record.
+            write report-record from report-heading-1.
+            write report-record from report-heading-2.
+            move spaces to report-record.
+            write report-record.
+
+      *     Display design evaluation, both to sysout and to the
+      *     RPTOUT print file, so evaluation results survive the job.
 
         display-evaluation.
             add objdist of d-marginal-ray to zero
@@ -412,28 +1259,101 @@
             add axisang of d-marginal-ray to zero
                giving axisang of marginal-ray-report rounded.
             display marginal-ray-report.
+            move marginal-ray-report to report-record.
+            write report-record.
 
             add objdist of d-paraxial-ray to zero
                giving objdist of paraxial-ray-report rounded.
             add axisang of d-paraxial-ray to zero
                giving axisang of paraxial-ray-report rounded.
             display paraxial-ray-report.
+            move paraxial-ray-report to report-record.
+            write report-record.
 
             add aberr-lspher to zero giving
                aberr of lspher-report rounded.
             display lspher-report.
+            move lspher-report to report-record.
+            write report-record.
             add max-lspher to zero giving
                aberr of lspher-max-report rounded.
             display lspher-max-report.
+            move lspher-max-report to report-record.
+            write report-record.
 
             add aberr-osc to zero giving aberr of osc-report rounded.
             display osc-report.
+            move osc-report to report-record.
+            write report-record.
             add max-osc to zero giving aberr of osc-max-report rounded.
             display osc-max-report.
+            move osc-max-report to report-record.
+            write report-record.
 
             add aberr-lchrom to zero giving
                aberr of lchrom-report rounded.
             display lchrom-report.
+            move lchrom-report to report-record.
+            write report-record.
             add max-lchrom to zero giving
                aberr of lchrom-max-report rounded.
             display lchrom-max-report.
+            move lchrom-max-report to report-record.
+            write report-record.
+
+            move design-status to status-value of status-report.
+            display status-report.
+            move status-report to report-record.
+            write report-record.
+            move spaces to report-record.
+            write report-record.
+
+      *     Extract the aberration figures and PASS/FAIL status for
+      *     this design onto SUMEXTR, for the FBSUMM batch roll-up.
+
+        write-summary-extract.
+            move spaces to summary-extract-record.
+            move design-id of current-design to se-design-id.
+            move aberr-lspher to se-aberr-lspher.
+            move aberr-osc to se-aberr-osc.
+            move aberr-lchrom to se-aberr-lchrom.
+            move design-status to se-design-status.
+            write summary-extract-record.
+
+      *     A rejected design was never evaluated, so the aberration
+      *     work fields still hold whatever the last evaluated design
+      *     left there - extract zeros for those figures instead of
+      *     carrying that stale data onto SUMEXTR.
+
+        write-rejected-extract.
+            move spaces to summary-extract-record.
+            move design-id of current-design to se-design-id.
+            move zero to se-aberr-lspher.
+            move zero to se-aberr-osc.
+            move zero to se-aberr-lchrom.
+            move design-status to se-design-status.
+            write summary-extract-record.
+
+      *     Trace a fan of rays at relative aperture heights from 0.1
+      *     to 0.9 of the clear aperture, in the primary spectral
+      *     line, and write the resulting object distance/axis slope
+      *     angle pairs to FANOUT for spot-diagram or MTF processing.
+
+        trace-ray-fan.
+            perform trace-ray-fan-height
+                varying fan-loop-index from 1 by 1
+                until fan-loop-index is greater than 9.
+
+        trace-ray-fan-height.
+            move spaces to ray-fan-record.
+            move zero to paraxial.
+            move primary-line-number to which-line.
+            compute ray-h = (clear-aperture of current-design / 2) *
+                fan-fraction(fan-loop-index).
+            perform trace-line.
+            move design-id of current-design to rf-design-id.
+            move line-code(primary-line-number) to rf-line-code.
+            move fan-fraction(fan-loop-index) to rf-relative-height.
+            move object-distance to rf-objdist.
+            move axis-slope-angle to rf-axisang.
+            write ray-fan-record.
